@@ -1,52 +1,496 @@
-            IDENTIFICATION DIVISION. 
+            IDENTIFICATION DIVISION.
             PROGRAM-ID. tp.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT SCORE-FILE ASSIGN TO "SCORE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-SCORE.
+               SELECT GUESSIN-FILE ASSIGN TO "GUESSIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-GUESSIN.
+               SELECT CONFIG-FILE ASSIGN TO "GAMECFG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CONFIG.
+               SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-GLOG.
+               SELECT CHECKPOINT-FILE ASSIGN TO "CKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CKPT.
+               SELECT CHECKPOINT-TMP-FILE ASSIGN TO "CKPT.TMP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CKPT-TMP.
             DATA DIVISION.
-               WORKING-STORAGE SECTION. 
+               FILE SECTION.
+               FD SCORE-FILE.
+               COPY "score-rec.cpy".
+
+               FD GUESSIN-FILE.
+               01 GUESSIN-RECORD PIC 9(4).
+
+               FD CONFIG-FILE.
+               COPY "cfg-rec.cpy".
+
+               FD GUESS-LOG-FILE.
+               COPY "glog-rec.cpy".
+
+               FD CHECKPOINT-FILE.
+               COPY "ckpt-rec.cpy".
+
+               FD CHECKPOINT-TMP-FILE.
+               COPY "ckpt-rec.cpy" REPLACING
+                   ==CKPT-RECORD==   BY ==CKPT-TMP-RECORD==
+                   ==CKPT-BADGE==    BY ==CKPT-TMP-BADGE==
+                   ==CKPT-TARGET==   BY ==CKPT-TMP-TARGET==
+                   ==CKPT-SEED==     BY ==CKPT-TMP-SEED==
+                   ==CKPT-ATTEMPTS== BY ==CKPT-TMP-ATTEMPTS==
+                   ==CKPT-START-TS== BY ==CKPT-TMP-START-TS==
+                   ==CKPT-LOW==      BY ==CKPT-TMP-LOW==
+                   ==CKPT-HIGH==     BY ==CKPT-TMP-HIGH==.
+
+               WORKING-STORAGE SECTION.
                01 OUT-MSG.
-                02 FILLER PIC X(6) VALUE "Hello ". 
+                02 FILLER PIC X(6) VALUE "Hello ".
                 02 MSG    PIC X(20).
                01 INP-MSG PIC X(20) VALUE "What is your name? ".
-               01 SEED PIC 9(8) VALUE 12345678.   
-               01 NB_ALEATOIRE PIC 9(3) VALUE 000. 
-               01 nbEntree PIC 999.
+               01 SEED PIC 9(8) VALUE 12345678.
+               01 NB_ALEATOIRE PIC 9(4) VALUE 0000.
+               01 nbEntree PIC 9(4).
+               01 NB-TENTATIVES PIC 9(4) VALUE 0.
+               01 WS-EMPLOYEE-BADGE PIC X(8) VALUE SPACES.
+               01 WS-START-TIMESTAMP PIC 9(14).
+               01 WS-END-TIMESTAMP PIC 9(14).
+               01 WS-FS-SCORE PIC XX.
+               01 WS-FS-GUESSIN PIC XX.
+               01 WS-FS-CONFIG PIC XX.
+               01 WS-FS-GLOG PIC XX.
+               01 WS-FS-CKPT PIC XX.
+               01 WS-FS-CKPT-TMP PIC XX.
+               01 WS-EOF-CKPT PIC X VALUE 'N'.
+               01 WS-CKPT-TROUVE-SW PIC X VALUE 'N'.
+               01 WS-BATCH-SW PIC X VALUE 'N'.
+               01 WS-HORS-LIMITES-MSG PIC X(20) VALUE SPACES.
+               01 WS-REPRISE-SW PIC X VALUE 'N'.
+               01 WS-REPRISE-REPONSE PIC X VALUE SPACE.
+               01 WS-LANG PIC X VALUE 'F'.
+               01 WS-LANG-CHOICE PIC X VALUE 'F'.
+               01 WS-MSG-BADGE PIC X(30) VALUE SPACES.
+               01 WS-MSG-REPRISE PIC X(42) VALUE SPACES.
+               01 WS-MSG-TITRE PIC X(25) VALUE SPACES.
+               01 WS-MSG-PLUS PIC X(14) VALUE SPACES.
+               01 WS-MSG-MOINS PIC X(14) VALUE SPACES.
+               01 WS-MSG-TROUVE PIC X(28) VALUE SPACES.
+               01 WS-MSG-ESSAIS PIC X(10) VALUE SPACES.
+               01 WS-MSG-ESSAI-NO PIC X(10) VALUE SPACES.
+               01 WS-MSG-ENTRER PIC X(30) VALUE SPACES.
+               01 WS-MSG-HORS-LIMITES PIC X(20) VALUE SPACES.
+               01 WS-MSG-GUESSIN-EPUISE PIC X(60) VALUE SPACES.
             SCREEN SECTION.
+               01 pls-langue.
+                   02 BLANK SCREEN.
+                   02 LINE 2 COL 5 VALUE
+                       'Choisissez la langue / Select language'.
+                   02 LINE 3 COL 5 VALUE '(F = Francais / E = English)'.
+                   02 LINE 4 COL 5 PIC X TO WS-LANG-CHOICE REQUIRED.
+
+               01 pls-joueur.
+                   02 BLANK SCREEN.
+                   02 LINE 2 COL 5 PIC X(30) FROM WS-MSG-BADGE.
+                   02 PIC X(8) TO WS-EMPLOYEE-BADGE REQUIRED.
+
+               01 pls-reprise.
+                   02 LINE 4 COL 5 PIC X(42) FROM WS-MSG-REPRISE.
+                   02 COLUMN PLUS 1 PIC X TO WS-REPRISE-REPONSE
+                       REQUIRED.
+
                01 pla-titre.
                    02 BLANK SCREEN.
-                   02 LINE 2 COL 15 VALUE 'Jeu du plus et du moins'.  
-            
+                   02 LINE 2 COL 15 PIC X(25) FROM WS-MSG-TITRE.
+
                01 pla-plus.
-                   02 LINE 4 COL 5 VALUE 'C''est plus !'.
+                   02 LINE 4 COL 5 PIC X(14) FROM WS-MSG-PLUS.
                01 pla-moins.
-                   02 LINE 4 COL 5 VALUE 'C''est moins !'.
+                   02 LINE 4 COL 5 PIC X(14) FROM WS-MSG-MOINS.
                01 pls-trouve.
-                   02 LINE 4 COL 5 VALUE 'BRAVO ! Vous avez trouvÃ© !'.
+                   02 LINE 4 COL 5 PIC X(28) FROM WS-MSG-TROUVE.
+                   02 COLUMN PLUS 1 PIC ZZZ9 FROM NB-TENTATIVES.
+                   02 COLUMN PLUS 1 PIC X(10) FROM WS-MSG-ESSAIS.
                01 pls-nb.
-                   02 LINE 6 COL 5 VALUE 'Veuillez entrer un nombre : '.
-                   2 PIC zzz to nbEntree REQUIRED.
+                   02 LINE 5 COL 5 PIC X(20) FROM WS-HORS-LIMITES-MSG.
+                   02 LINE 6 COL 5 PIC X(10) FROM WS-MSG-ESSAI-NO.
+                   02 COLUMN PLUS 1 PIC ZZZ9 FROM NB-TENTATIVES.
+                   02 LINE 7 COL 5 PIC X(30) FROM WS-MSG-ENTRER.
+                   02 PIC ZZZZ TO nbEntree REQUIRED.
+
 
-            
             PROCEDURE DIVISION.
-        
-               MOVE function current-date(9:8) TO SEED.
-               COMPUTE NB_ALEATOIRE = FUNCTION RANDOM(SEED) * 100 + 1.
-               
+
+               PERFORM OUVRIR-ENTREE-LOT.
+               PERFORM SAISIR-LANGUE.
+               PERFORM CHARGER-MESSAGES.
+               PERFORM SAISIR-JOUEUR.
+               PERFORM CHARGER-CONFIGURATION.
+               PERFORM VERIFIER-REPRISE.
+
+               IF WS-REPRISE-SW NOT = 'Y'
+                   IF CFG-FIXED-SEED-SW = 'Y'
+                       MOVE CFG-SEED TO SEED
+                   ELSE
+                       MOVE function current-date(9:8) TO SEED
+                   END-IF
+                   COMPUTE NB_ALEATOIRE =
+                      FUNCTION RANDOM(SEED) * (CFG-HIGH - CFG-LOW + 1)
+                      + CFG-LOW
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO WS-START-TIMESTAMP
+               END-IF.
+
                initialize nbEntree
+               PERFORM OUVRIR-JOURNAL
                DISPLAY pla-titre.
 
                PERFORM UNTIL nbEntree = NB_ALEATOIRE
-                   DISPLAY pls-nb
-                   ACCEPT pls-nb
+                   ADD 1 TO NB-TENTATIVES
+                   PERFORM SAISIR-NOMBRE-VALIDE
+                   PERFORM JOURNALISER-SAISIE
+                   PERFORM ENREGISTRER-CHECKPOINT
 
                    IF nbEntree>NB_ALEATOIRE THEN
                        DISPLAY pla-moins
-                   ELSE   
-                       DISPLAY pla-plus
+                   ELSE
+                       IF nbEntree<NB_ALEATOIRE THEN
+                           DISPLAY pla-plus
+                       END-IF
                    END-IF
                END-PERFORM.
 
                DISPLAY pls-trouve.
-               
+               PERFORM ENREGISTRER-SCORE.
+               PERFORM SUPPRIMER-CHECKPOINT.
+               PERFORM FERMER-ENTREE-LOT.
+               PERFORM FERMER-JOURNAL.
+
+               STOP RUN.
+
                *> MOVE NB_ALEATOIRE TO MSG.
                *> DISPLAY OUT-MSG.
-       
+
+               SAISIR-LANGUE.
+                   IF WS-BATCH-SW = 'Y'
+                       MOVE 'F' TO WS-LANG
+                   ELSE
+                       DISPLAY pls-langue
+                       ACCEPT pls-langue
+                       IF WS-LANG-CHOICE = 'E' OR WS-LANG-CHOICE = 'e'
+                           MOVE 'E' TO WS-LANG
+                       ELSE
+                           MOVE 'F' TO WS-LANG
+                       END-IF
+                   END-IF.
+
+               CHARGER-MESSAGES.
+                   IF WS-LANG = 'E'
+                       MOVE 'Player ID (badge):' TO WS-MSG-BADGE
+                       MOVE 'Resume interrupted game? (Y/N)'
+                           TO WS-MSG-REPRISE
+                       MOVE 'Higher or lower game' TO WS-MSG-TITRE
+                       MOVE 'Higher !' TO WS-MSG-PLUS
+                       MOVE 'Lower !' TO WS-MSG-MOINS
+                       MOVE 'Well done ! You found it in'
+                           TO WS-MSG-TROUVE
+                       MOVE 'tries !' TO WS-MSG-ESSAIS
+                       MOVE 'Attempt no' TO WS-MSG-ESSAI-NO
+                       MOVE 'Please enter a number : ' TO WS-MSG-ENTRER
+                       MOVE 'Out of range' TO WS-MSG-HORS-LIMITES
+                       MOVE 'GUESSIN exhausted - batch run aborted'
+                           TO WS-MSG-GUESSIN-EPUISE
+                   ELSE
+                       MOVE 'Identifiant joueur (badge) :'
+                           TO WS-MSG-BADGE
+                       MOVE 'Reprendre la partie interrompue ? (O/N)'
+                           TO WS-MSG-REPRISE
+                       MOVE 'Jeu du plus et du moins' TO WS-MSG-TITRE
+                       MOVE 'C''est plus !' TO WS-MSG-PLUS
+                       MOVE 'C''est moins !' TO WS-MSG-MOINS
+                       MOVE 'BRAVO ! Vous avez trouve en'
+                           TO WS-MSG-TROUVE
+                       MOVE 'essais !' TO WS-MSG-ESSAIS
+                       MOVE 'Essai no' TO WS-MSG-ESSAI-NO
+                       MOVE 'Veuillez entrer un nombre : '
+                           TO WS-MSG-ENTRER
+                       MOVE 'Hors limites' TO WS-MSG-HORS-LIMITES
+                       MOVE 'GUESSIN epuise - arret du traitement batch'
+                           TO WS-MSG-GUESSIN-EPUISE
+                   END-IF.
+
+               SAISIR-JOUEUR.
+                   IF WS-BATCH-SW = 'Y'
+                       MOVE 'BATCH' TO WS-EMPLOYEE-BADGE
+                   ELSE
+                       DISPLAY pls-joueur
+                       ACCEPT pls-joueur
+                   END-IF.
+
+               CHARGER-CONFIGURATION.
+                   OPEN INPUT CONFIG-FILE
+                   IF WS-FS-CONFIG = "00"
+                       READ CONFIG-FILE
+                           AT END
+                               MOVE "10" TO WS-FS-CONFIG
+                       END-READ
+                       CLOSE CONFIG-FILE
+                   END-IF
+                   IF WS-FS-CONFIG NOT = "00"
+                       MOVE 1      TO CFG-LOW
+                       MOVE 100    TO CFG-HIGH
+                       MOVE 0      TO CFG-SEED
+                       MOVE 'N'    TO CFG-FIXED-SEED-SW
+                   END-IF.
+
+               VERIFIER-REPRISE.
+                   *> Batch runs don't resume (req 002/003 need a
+                   *> deterministic fresh target from the current
+                   *> GAMECFG every time, not whatever a prior
+                   *> aborted batch run left behind under the shared
+                   *> BATCH badge) and they have no operator to answer
+                   *> the resume prompt anyway.
+                   IF WS-BATCH-SW NOT = 'Y'
+                       OPEN INPUT CHECKPOINT-FILE
+                       IF WS-FS-CKPT = "00"
+                           MOVE 'N' TO WS-EOF-CKPT
+                           MOVE 'N' TO WS-CKPT-TROUVE-SW
+                           PERFORM UNTIL WS-EOF-CKPT = 'Y'
+                                   OR WS-CKPT-TROUVE-SW = 'Y'
+                               READ CHECKPOINT-FILE
+                                   AT END
+                                       MOVE 'Y' TO WS-EOF-CKPT
+                                   NOT AT END
+                                       IF CKPT-BADGE = WS-EMPLOYEE-BADGE
+                                           MOVE 'Y' TO WS-CKPT-TROUVE-SW
+                                           DISPLAY pls-reprise
+                                           ACCEPT pls-reprise
+                                           IF WS-REPRISE-REPONSE = 'O'
+                                             OR WS-REPRISE-REPONSE = 'o'
+                                             OR WS-REPRISE-REPONSE = 'Y'
+                                             OR WS-REPRISE-REPONSE = 'y'
+                                               MOVE CKPT-TARGET
+                                                   TO NB_ALEATOIRE
+                                               MOVE CKPT-SEED TO SEED
+                                               MOVE CKPT-ATTEMPTS
+                                                   TO NB-TENTATIVES
+                                               MOVE CKPT-START-TS
+                                                   TO WS-START-TIMESTAMP
+                                               MOVE CKPT-LOW TO CFG-LOW
+                                               MOVE CKPT-HIGH
+                                                   TO CFG-HIGH
+                                               MOVE 'Y' TO WS-REPRISE-SW
+                                           END-IF
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                           CLOSE CHECKPOINT-FILE
+                       END-IF
+                   END-IF.
+
+               ENREGISTRER-CHECKPOINT.
+                   *> Batch runs don't participate in checkpointing at
+                   *> all (see VERIFIER-REPRISE); only interactive
+                   *> sessions get a resumable checkpoint written.
+                   IF WS-BATCH-SW NOT = 'Y'
+                       *> Rewrite CKPT.DAT via a scratch file, keeping
+                       *> every other badge's checkpoint untouched so
+                       *> one player's guess can't clobber another's
+                       *> paused game.
+                       OPEN OUTPUT CHECKPOINT-TMP-FILE
+                       OPEN INPUT CHECKPOINT-FILE
+                       IF WS-FS-CKPT = "00"
+                           MOVE 'N' TO WS-EOF-CKPT
+                           PERFORM UNTIL WS-EOF-CKPT = 'Y'
+                               READ CHECKPOINT-FILE
+                                   AT END
+                                       MOVE 'Y' TO WS-EOF-CKPT
+                                   NOT AT END
+                                       IF CKPT-BADGE
+                                               NOT = WS-EMPLOYEE-BADGE
+                                           MOVE CKPT-BADGE
+                                               TO CKPT-TMP-BADGE
+                                           MOVE CKPT-TARGET
+                                               TO CKPT-TMP-TARGET
+                                           MOVE CKPT-SEED
+                                               TO CKPT-TMP-SEED
+                                           MOVE CKPT-ATTEMPTS
+                                               TO CKPT-TMP-ATTEMPTS
+                                           MOVE CKPT-START-TS
+                                               TO CKPT-TMP-START-TS
+                                           MOVE CKPT-LOW TO CKPT-TMP-LOW
+                                           MOVE CKPT-HIGH
+                                               TO CKPT-TMP-HIGH
+                                           WRITE CKPT-TMP-RECORD
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                           CLOSE CHECKPOINT-FILE
+                       END-IF
+                       MOVE WS-EMPLOYEE-BADGE  TO CKPT-TMP-BADGE
+                       MOVE NB_ALEATOIRE       TO CKPT-TMP-TARGET
+                       MOVE SEED               TO CKPT-TMP-SEED
+                       MOVE NB-TENTATIVES      TO CKPT-TMP-ATTEMPTS
+                       MOVE WS-START-TIMESTAMP TO CKPT-TMP-START-TS
+                       MOVE CFG-LOW            TO CKPT-TMP-LOW
+                       MOVE CFG-HIGH           TO CKPT-TMP-HIGH
+                       WRITE CKPT-TMP-RECORD
+                       CLOSE CHECKPOINT-TMP-FILE
+                       PERFORM COPIER-CKPT-TMP-VERS-CKPT
+                   END-IF.
+
+               SUPPRIMER-CHECKPOINT.
+                   *> Nothing to drop for a batch run - it never wrote
+                   *> one (see ENREGISTRER-CHECKPOINT).
+                   IF WS-BATCH-SW NOT = 'Y'
+                       *> Drop only this player's own record; other
+                       *> badges' paused games must survive a win/quit
+                       *> on this one.
+                       OPEN OUTPUT CHECKPOINT-TMP-FILE
+                       OPEN INPUT CHECKPOINT-FILE
+                       IF WS-FS-CKPT = "00"
+                           MOVE 'N' TO WS-EOF-CKPT
+                           PERFORM UNTIL WS-EOF-CKPT = 'Y'
+                               READ CHECKPOINT-FILE
+                                   AT END
+                                       MOVE 'Y' TO WS-EOF-CKPT
+                                   NOT AT END
+                                       IF CKPT-BADGE
+                                               NOT = WS-EMPLOYEE-BADGE
+                                           MOVE CKPT-BADGE
+                                               TO CKPT-TMP-BADGE
+                                           MOVE CKPT-TARGET
+                                               TO CKPT-TMP-TARGET
+                                           MOVE CKPT-SEED
+                                               TO CKPT-TMP-SEED
+                                           MOVE CKPT-ATTEMPTS
+                                               TO CKPT-TMP-ATTEMPTS
+                                           MOVE CKPT-START-TS
+                                               TO CKPT-TMP-START-TS
+                                           MOVE CKPT-LOW TO CKPT-TMP-LOW
+                                           MOVE CKPT-HIGH
+                                               TO CKPT-TMP-HIGH
+                                           WRITE CKPT-TMP-RECORD
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                           CLOSE CHECKPOINT-FILE
+                       END-IF
+                       CLOSE CHECKPOINT-TMP-FILE
+                       PERFORM COPIER-CKPT-TMP-VERS-CKPT
+                   END-IF.
+
+               COPIER-CKPT-TMP-VERS-CKPT.
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   OPEN INPUT CHECKPOINT-TMP-FILE
+                   MOVE 'N' TO WS-EOF-CKPT
+                   PERFORM UNTIL WS-EOF-CKPT = 'Y'
+                       READ CHECKPOINT-TMP-FILE
+                           AT END
+                               MOVE 'Y' TO WS-EOF-CKPT
+                           NOT AT END
+                               MOVE CKPT-TMP-BADGE     TO CKPT-BADGE
+                               MOVE CKPT-TMP-TARGET    TO CKPT-TARGET
+                               MOVE CKPT-TMP-SEED      TO CKPT-SEED
+                               MOVE CKPT-TMP-ATTEMPTS  TO CKPT-ATTEMPTS
+                               MOVE CKPT-TMP-START-TS  TO CKPT-START-TS
+                               MOVE CKPT-TMP-LOW       TO CKPT-LOW
+                               MOVE CKPT-TMP-HIGH      TO CKPT-HIGH
+                               WRITE CKPT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-TMP-FILE.
+
+               OUVRIR-ENTREE-LOT.
+                   OPEN INPUT GUESSIN-FILE
+                   IF WS-FS-GUESSIN = "00"
+                       MOVE 'Y' TO WS-BATCH-SW
+                   ELSE
+                       MOVE 'N' TO WS-BATCH-SW
+                   END-IF.
+
+               SAISIR-NOMBRE-VALIDE.
+                   MOVE SPACES TO WS-HORS-LIMITES-MSG
+                   DISPLAY pls-nb
+                   PERFORM LIRE-UNE-SAISIE
+                   PERFORM UNTIL nbEntree NOT < CFG-LOW
+                           AND nbEntree NOT > CFG-HIGH
+                       IF WS-BATCH-SW NOT = 'Y'
+                           MOVE WS-MSG-HORS-LIMITES
+                               TO WS-HORS-LIMITES-MSG
+                           DISPLAY pls-nb
+                       END-IF
+                       PERFORM LIRE-UNE-SAISIE
+                   END-PERFORM.
+
+               LIRE-UNE-SAISIE.
+                   IF WS-BATCH-SW = 'Y'
+                       READ GUESSIN-FILE INTO nbEntree
+                           AT END
+                               *> No operator is present on an
+                               *> unattended batch run - falling back to
+                               *> ACCEPT would just hang the job, so
+                               *> abend it instead of guessing forever.
+                               DISPLAY WS-MSG-GUESSIN-EPUISE
+                               PERFORM FERMER-ENTREE-LOT
+                               PERFORM FERMER-JOURNAL
+                               STOP RUN RETURNING 16
+                       END-READ
+                   ELSE
+                       ACCEPT pls-nb
+                   END-IF.
+
+               FERMER-ENTREE-LOT.
+                   CLOSE GUESSIN-FILE.
+
+               OUVRIR-JOURNAL.
+                   OPEN EXTEND GUESS-LOG-FILE
+                   IF WS-FS-GLOG = "35"
+                       OPEN OUTPUT GUESS-LOG-FILE
+                   END-IF.
+
+               JOURNALISER-SAISIE.
+                   MOVE WS-EMPLOYEE-BADGE TO GLOG-BADGE
+                   MOVE nbEntree           TO GLOG-GUESS
+                   MOVE NB_ALEATOIRE       TO GLOG-TARGET
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO GLOG-TIMESTAMP
+
+                   IF nbEntree>NB_ALEATOIRE THEN
+                       MOVE "MOINS"  TO GLOG-VERDICT
+                   ELSE
+                       IF nbEntree<NB_ALEATOIRE THEN
+                           MOVE "PLUS" TO GLOG-VERDICT
+                       ELSE
+                           MOVE "TROUVE" TO GLOG-VERDICT
+                       END-IF
+                   END-IF
+
+                   WRITE GLOG-RECORD.
+
+               FERMER-JOURNAL.
+                   CLOSE GUESS-LOG-FILE.
+
+               ENREGISTRER-SCORE.
+                   OPEN EXTEND SCORE-FILE
+                   IF WS-FS-SCORE = "35"
+                       OPEN OUTPUT SCORE-FILE
+                   END-IF
+
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO WS-END-TIMESTAMP
+                   MOVE WS-END-TIMESTAMP   TO SCR-END-TIMESTAMP
+                   MOVE WS-EMPLOYEE-BADGE  TO SCR-BADGE
+                   MOVE WS-START-TIMESTAMP TO SCR-START-TIMESTAMP
+                   MOVE NB_ALEATOIRE       TO SCR-TARGET
+                   MOVE NB-TENTATIVES      TO SCR-ATTEMPTS
+
+                   WRITE SCORE-RECORD
+
+                   CLOSE SCORE-FILE.
+
             END PROGRAM tp.
