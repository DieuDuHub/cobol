@@ -0,0 +1,112 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. tpreport.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-GLOG.
+            DATA DIVISION.
+               FILE SECTION.
+               FD GUESS-LOG-FILE.
+               COPY "glog-rec.cpy".
+
+               WORKING-STORAGE SECTION.
+               01 WS-FS-GLOG PIC XX.
+               01 WS-EOF-SW PIC X VALUE 'N'.
+               01 WS-PREV-BADGE PIC X(8) VALUE SPACES.
+               01 WS-GAMES PIC 9(6) VALUE 0.
+               01 WS-ATTEMPTS PIC 9(6) VALUE 0.
+               01 WS-SUM-ATT PIC 9(9) VALUE 0.
+               01 WS-BEST PIC 9(6) VALUE 999999.
+               01 WS-WORST PIC 9(6) VALUE 0.
+               01 WS-AVG PIC 9(6)V99 VALUE 0.
+               01 WS-HOUR PIC 99.
+               01 WS-HOUR-TAB.
+                   05 WS-HOUR-CNT OCCURS 24 TIMES PIC 9(6) VALUE 0.
+               01 WS-TOP-HOUR PIC 99 VALUE 0.
+               01 WS-TOP-CNT PIC 9(6) VALUE 0.
+               01 WS-IDX PIC 99.
+               01 WS-AVG-DISP PIC ZZZZ9.99.
+
+            PROCEDURE DIVISION.
+
+               OPEN INPUT GUESS-LOG-FILE
+               IF WS-FS-GLOG NOT = "00"
+                   DISPLAY "Aucun journal de parties (GUESSLOG.DAT)"
+               ELSE
+                   PERFORM LIRE-UN-GLOG
+                   PERFORM UNTIL WS-EOF-SW = 'Y'
+                       PERFORM TRAITER-UN-GLOG
+                       PERFORM LIRE-UN-GLOG
+                   END-PERFORM
+                   CLOSE GUESS-LOG-FILE
+                   PERFORM CALCULER-MOYENNE
+                   PERFORM TROUVER-HEURE-POINTE
+                   PERFORM AFFICHER-RAPPORT
+               END-IF.
+
+               STOP RUN.
+
+               LIRE-UN-GLOG.
+                   READ GUESS-LOG-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SW
+                   END-READ.
+
+               TRAITER-UN-GLOG.
+                   *> A badge change with no prior TROUVE means the
+                   *> previous badge's game was abandoned/interrupted
+                   *> (req 008 makes this a normal occurrence) - drop
+                   *> its orphaned guesses instead of folding them into
+                   *> whichever game finishes next.
+                   IF GLOG-BADGE NOT = WS-PREV-BADGE
+                           AND WS-PREV-BADGE NOT = SPACES
+                       MOVE 0 TO WS-ATTEMPTS
+                   END-IF
+                   ADD 1 TO WS-ATTEMPTS
+                   MOVE GLOG-TIMESTAMP(9:2) TO WS-HOUR
+                   ADD 1 TO WS-HOUR-CNT(WS-HOUR + 1)
+                   IF GLOG-VERDICT = "TROUVE"
+                       PERFORM CLORE-UNE-PARTIE
+                   END-IF
+                   MOVE GLOG-BADGE TO WS-PREV-BADGE.
+
+               CLORE-UNE-PARTIE.
+                   ADD 1 TO WS-GAMES
+                   ADD WS-ATTEMPTS TO WS-SUM-ATT
+                   IF WS-ATTEMPTS < WS-BEST
+                       MOVE WS-ATTEMPTS TO WS-BEST
+                   END-IF
+                   IF WS-ATTEMPTS > WS-WORST
+                       MOVE WS-ATTEMPTS TO WS-WORST
+                   END-IF
+                   MOVE 0 TO WS-ATTEMPTS.
+
+               CALCULER-MOYENNE.
+                   IF WS-GAMES > 0
+                       COMPUTE WS-AVG = WS-SUM-ATT / WS-GAMES
+                   ELSE
+                       MOVE 0 TO WS-BEST
+                       MOVE 0 TO WS-WORST
+                   END-IF.
+
+               TROUVER-HEURE-POINTE.
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > 24
+                       IF WS-HOUR-CNT(WS-IDX) > WS-TOP-CNT
+                           MOVE WS-HOUR-CNT(WS-IDX) TO WS-TOP-CNT
+                           COMPUTE WS-TOP-HOUR = WS-IDX - 1
+                       END-IF
+                   END-PERFORM.
+
+               AFFICHER-RAPPORT.
+                   MOVE WS-AVG TO WS-AVG-DISP
+                   DISPLAY "=== Rapport journalier - plus et moins ===".
+                   DISPLAY "Parties jouees    : " WS-GAMES.
+                   DISPLAY "Essais - moyenne  : " WS-AVG-DISP.
+                   DISPLAY "Essais - meilleur : " WS-BEST.
+                   DISPLAY "Essais - pire     : " WS-WORST.
+                   DISPLAY "Heure la plus chargee : " WS-TOP-HOUR.
+                   DISPLAY "Essais sur cette heure : " WS-TOP-CNT.
+
+            END PROGRAM tpreport.
