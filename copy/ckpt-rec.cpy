@@ -0,0 +1,15 @@
+      *> Checkpoint for tp.cob: lets a dropped session resume instead of
+      *> re-seeding. LINE SEQUENTIAL, one record per badge, so each
+      *> player's paused game is kept independently - ENREGISTRER-
+      *> CHECKPOINT/SUPPRIMER-CHECKPOINT rewrite CKPT.DAT via a scratch
+      *> copy on every guess/win, replacing or dropping only the
+      *> current badge's own record and leaving every other badge's
+      *> record untouched.
+       01 CKPT-RECORD.
+           05 CKPT-BADGE            PIC X(8).
+           05 CKPT-TARGET           PIC 9(4).
+           05 CKPT-SEED             PIC 9(8).
+           05 CKPT-ATTEMPTS         PIC 9(4).
+           05 CKPT-START-TS         PIC 9(14).
+           05 CKPT-LOW              PIC 9(4).
+           05 CKPT-HIGH             PIC 9(4).
