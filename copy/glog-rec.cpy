@@ -0,0 +1,7 @@
+      *> Per-guess audit trail for tp.cob, one line per guess.
+       01 GLOG-RECORD.
+           05 GLOG-BADGE            PIC X(8).
+           05 GLOG-GUESS            PIC 9(4).
+           05 GLOG-TARGET           PIC 9(4).
+           05 GLOG-VERDICT          PIC X(6).
+           05 GLOG-TIMESTAMP        PIC 9(14).
