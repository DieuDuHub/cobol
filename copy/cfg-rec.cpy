@@ -0,0 +1,7 @@
+      *> Tunable range/seed record for tp.cob, read once at startup.
+      *> Missing file keeps the historical 1-100 random range.
+       01 CONFIG-RECORD.
+           05 CFG-LOW               PIC 9(4).
+           05 CFG-HIGH              PIC 9(4).
+           05 CFG-SEED              PIC 9(8).
+           05 CFG-FIXED-SEED-SW     PIC X.
