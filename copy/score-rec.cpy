@@ -0,0 +1,11 @@
+      *> Leaderboard record for the guessing game (tp.cob).
+      *> Logically keyed on end timestamp + badge (this GnuCOBOL build
+      *> has no indexed file handler, so the file is LINE SEQUENTIAL
+      *> and written append-only in end-timestamp order).
+       01 SCORE-RECORD.
+           05 SCR-KEY.
+               10 SCR-END-TIMESTAMP    PIC 9(14).
+               10 SCR-BADGE            PIC X(8).
+           05 SCR-START-TIMESTAMP      PIC 9(14).
+           05 SCR-TARGET               PIC 9(4).
+           05 SCR-ATTEMPTS             PIC 9(4).
